@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *     DAY-TRADE / POSSIBLE-LIQUIDATION ALERT EXTRACT RECORD     *
+      *                                                                *
+      *        ONE RECORD PER ACCOUNT FLAGGED FOR BOTH DAY-TRADE      *
+      *        AND POSSIBLE-LIQUIDATION ACTIVITY ON THE SAME DAY,     *
+      *        SORTED BY SUPER BRANCH SO THE EXTRACT CAN BE ROUTED    *
+      *        TO THE OWNING BRANCH DESK.                              *
+      *                                                                *
+      *===============================================================*
+      *                          @REVISIONS@                          *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0009                            *
+      *            INITIAL INSTALLATION                                *
+      ******************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-SUPER-BRH            PIC X(03).
+           05  ALERT-ACCOUNT-NUMBER       PIC X(09).
+           05  ALERT-DAY-TRADES-SW        PIC X(01).
+           05  ALERT-POSSIBLE-LIQ-SW      PIC X(01).
+           05  FILLER                     PIC X(10).
