@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *     DAILY ACCOUNT-BALANCE ARCHIVE RECORD                      *
+      *                                                                *
+      *        ONE RECORD PER ACCOUNT PER RUN DATE, WRITTEN TO A      *
+      *        GENERATION-DATA-GROUP STYLE DAILY ARCHIVE SO NET       *
+      *        WORTH AND BUYING POWER CAN BE TRENDED OVER TIME        *
+      *        INSTEAD OF ONLY SEEING THE LATEST DAY.                 *
+      *                                                                *
+      *===============================================================*
+      *                          @REVISIONS@                          *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0005                            *
+      *            INITIAL INSTALLATION                                *
+      ******************************************************************
+       01  ARCH-RECORD.
+           05  ARCH-SNAPSHOT-DATE       PIC 9(08).
+           05  ARCH-ACCOUNT-NUMBER      PIC X(09).
+           05  ARCH-BALANCE-RCD         PIC X(1500).
