@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *     ACCTBAL EXTRACT - CHECKPOINT/RESTART CONTROL RECORD        *
+      *                                                                *
+      *        ONE RECORD PER FILE01-12 SPLIT, KEYED BY FILE NUMBER.   *
+      *        LETS THE 12-WAY EXTRACT RESTART AT THE FIRST SPLIT      *
+      *        THAT DID NOT COMPLETE ON THE PRIOR RUN.                 *
+      *                                                                *
+      *===============================================================*
+      *                          @REVISIONS@                          *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0003                            *
+      *            INITIAL INSTALLATION                                *
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-FILE-NUMBER         PIC 9(02).
+           05  CKPT-FILE-DD             PIC X(08).
+           05  CKPT-RUN-DATE            PIC 9(08).
+           05  CKPT-STATUS              PIC X(01).
+               88  CKPT-COMPLETE        VALUE 'C'.
+               88  CKPT-PENDING         VALUE 'P'.
+           05  CKPT-RECORD-COUNT        PIC 9(09).
+           05  FILLER                   PIC X(10).
