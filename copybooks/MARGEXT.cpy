@@ -0,0 +1,33 @@
+      ******************************************************************
+      *                                                                *
+      *     OUTBOUND REGULATORY MARGIN EXTRACT RECORD                 *
+      *                                                                *
+      *        ONE RECORD PER ACCOUNT, CARRYING ONLY THE MARGIN-      *
+      *        RELEVANT FIELDS NEEDED FOR THE REG T / FINRA MARGIN    *
+      *        REPORTING FEED, SO THAT FEED NO LONGER HAS TO RE-      *
+      *        DERIVE THESE FIGURES FROM OTHER SOURCES.                *
+      *                                                                *
+      *===============================================================*
+      *                          @REVISIONS@                          *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0008                            *
+      *            INITIAL INSTALLATION                                *
+      ******************************************************************
+       01  MARGEXT-RECORD.
+           05  MARGEXT-ACCOUNT-NUMBER     PIC X(09).
+           05  MARGEXT-SUPER-BRH          PIC X(03).
+           05  MARGEXT-NETWORTH-SGN       PIC X(01).
+           05  MARGEXT-NETWORTH           PIC 9(15)V99.
+           05  MARGEXT-BUY-POWR-MGN-SGN   PIC X(01).
+           05  MARGEXT-BUY-POWR-MGN-A     PIC 9(15)V99.
+           05  MARGEXT-FEDCALL-SMA-SGN    PIC X(01).
+           05  MARGEXT-FEDCALL-SMA        PIC 9(15)V99.
+           05  MARGEXT-HOUSECALL-SURP-SGN PIC X(01).
+           05  MARGEXT-HOUSECALL-SURP     PIC 9(15)V99.
+           05  MARGEXT-NYSECALL-SURP-SGN  PIC X(01).
+           05  MARGEXT-NYSECALL-SURP      PIC 9(15)V99.
+           05  MARGEXT-TFR-LEGEND-CODE    PIC X(01).
+           05  MARGEXT-EMPLOYEE-ACCT-SW   PIC X(01).
+           05  FILLER                     PIC X(10).
