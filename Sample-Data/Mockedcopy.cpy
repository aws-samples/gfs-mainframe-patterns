@@ -14,11 +14,25 @@
       *            INITIAL INSTALLATION                                         
 JL0001* 12/04/15   JOHANNA LEWIS     CM151490384                                
 JL0001*            ADD 2 FIELDS                                                 
-      *****************************************************************         
+DM0006* 08/08/26   D MORENO          DM0822026                                  
+DM0006*            WIDEN LAST-UPDATE-DATE TO CCYYMMDD (WAS YYMMDD)              
+DM0010* 08/08/26   D MORENO          DM0822027
+DM0010*            ADD CURRENCY CODE AND BASE-CURRENCY SHADOW AMOUNTS
+DM0010*            FOR NETWORTH, AVAIL-BORR AND STL-CSH (INTL/TRUST)
+DM0023* 08/08/26   D MORENO          DM0023
+DM0023*            TX22N-LAST-UPDATE-DATE WAS WIDENED IN PLACE TO
+DM0023*            CCYYMMDD, SHIFTING EVERY FIELD BEHIND IT 2 BYTES
+DM0023*            OFF ITS TRUE POSITION IN THE INCOMING FILE01-12
+DM0023*            TRANSMISSION. PUT TX22N-LAST-UPDATE-DATE BACK TO
+DM0023*            ITS ORIGINAL PIC 9(06) POSITION AND CARRIED THE
+DM0023*            CCYYMMDD VALUE AS A SEPARATE FIELD OUT OF THE
+DM0023*            TRAILING FILLER INSTEAD, ALONGSIDE THE DM0010
+DM0023*            FIELDS.
+      *****************************************************************
                                                                                 
        01  TX22N-BALANCE-RCD.                                                   
-           05  TX22N-ACCOUNT-NUMBER             PIC X(09).                      
-           05  TX22N-LAST-UPDATE-DATE           PIC 9(06).                      
+           05  TX22N-ACCOUNT-NUMBER             PIC X(09).
+           05  TX22N-LAST-UPDATE-DATE           PIC 9(06).
            05  TX22N-NETWORTH-SGN               PIC X.                          
            05  TX22N-NETWORTH                   PIC 9(15)V99.                   
            05  TX22N-CASH-COLLECTED-SGN         PIC X.                          
@@ -200,4 +214,12 @@ JL0001         10  TX22N-PRIMARY-FUND-AMT-SGN   PIC X.
 JL0001         10  TX22N-PRIMARY-FUND-AMT       PIC 9(15)V9(02).                
 JL0001         10  TX22N-NON-CORE-MMKT-AMT-SGN  PIC X.                          
 JL0001         10  TX22N-NON-CORE-MMKT-AMT      PIC 9(15)V9(02).                
-JL0001         10  FILLER                       PIC X(237).                     
+DM0010         10  TX22N-CURRENCY-CODE          PIC X(03).                      
+DM0010         10  TX22N-NETWORTH-BASE-SGN      PIC X.                          
+DM0010         10  TX22N-NETWORTH-BASE          PIC 9(15)V9(02).                
+DM0010         10  TX22N-AVAIL-BORR-BASE-SGN    PIC X.                          
+DM0010         10  TX22N-AVAIL-BORR-BASE        PIC 9(15)V9(02).                
+DM0010         10  TX22N-STL-CSH-BASE-SGN       PIC X.
+DM0010         10  TX22N-STL-CSH-BASE           PIC 9(15)V9(02).
+DM0023         10  TX22N-LAST-UPDATE-DATE-8     PIC 9(08).
+DM0023         10  FILLER                       PIC X(172).
