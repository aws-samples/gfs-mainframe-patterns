@@ -0,0 +1,24 @@
+//MGCALL00 JOB (ACCTG),'MARGIN CALL RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY MARGIN-CALL EXCEPTION REPORT                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MGCALL00
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//MARGRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
