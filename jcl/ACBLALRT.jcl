@@ -0,0 +1,27 @@
+//ACBLALRT JOB (ACCTG),'DAY TRADE/LIQ ALERT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SAME-DAY DAY-TRADE / POSSIBLE-LIQUIDATION ALERT EXTRACT,      *
+//* SORTED BY SUPER BRANCH FOR ROUTING TO THE BRANCH DESKS.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACBLALRT
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//ALERTFD  DD   DSN=FBSIT.FBDC400.ACCTBAL.ALERTFD,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=24)
+//SYSOUT   DD   SYSOUT=*
+//
