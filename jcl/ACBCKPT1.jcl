@@ -0,0 +1,38 @@
+//ACBCKPT1 JOB (ACCTG),'ACCTBAL CKPT EXTR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CHECKPOINT-CONTROLLED 12-WAY ACCTBAL EXTRACT                  *
+//* RERUN THIS STEP AS-IS AFTER AN ABEND - COMPLETED SPLITS ARE   *
+//* SKIPPED BASED ON CKPTCTL.                                     *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(FBSIT.FBDC400.ACCTBAL.CKPTCTL)       -
+         INDEXED                                            -
+         KEYS(2 0)                                          -
+         RECORDSIZE(38 38)                                  -
+         TRACKS(1 1)                                        -
+         FREESPACE(10 10) )                                 -
+         DATA (NAME(FBSIT.FBDC400.ACCTBAL.CKPTCTL.DATA))    -
+         INDEX(NAME(FBSIT.FBDC400.ACCTBAL.CKPTCTL.INDEX))
+  IF MAXCC = 12 THEN SET MAXCC = 0
+//*
+//STEP010  EXEC PGM=ACBCKPT1
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//CKPTCTL  DD   DSN=FBSIT.FBDC400.ACCTBAL.CKPTCTL,
+//             DISP=SHR
+//FILE01   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//FILE02   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//FILE03   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//FILE04   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//FILE05   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//FILE06   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//FILE07   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//FILE08   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//FILE09   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//FILE10   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//FILE11   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//FILE12   DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
