@@ -0,0 +1,26 @@
+//ACBLFX01 JOB (ACCTG),'ACCTBAL FX ENRICHMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* STAMPS CURRENCY CODE AND FX BASE-CURRENCY SHADOW AMOUNTS ON   *
+//* EVERY ACCTBAL RECORD FOR INTERNATIONAL AND TRUST ACCOUNTS.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACBLFX01
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//ACCTBALX DD   DSN=FBSIT.FBDC400.ACCTBAL.FXENRICH,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(50,10)),
+//             DCB=(RECFM=FB,LRECL=1500)
+//SYSOUT   DD   SYSOUT=*
+//
