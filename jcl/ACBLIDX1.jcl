@@ -0,0 +1,38 @@
+//ACBLIDX1 JOB (ACCTG),'ACCTBAL INDEX BLD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BUILD SAME-DAY INDEXED ACCTBAL LOOKUP FILE (ACCTIDX)          *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE FBSIT.FBDC400.ACCTBAL.ACCTIDX CLUSTER -
+         PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(FBSIT.FBDC400.ACCTBAL.ACCTIDX)       -
+         INDEXED                                            -
+         KEYS(9 0)                                          -
+         RECORDSIZE(1500 1500)                              -
+         TRACKS(50 10)                                      -
+         FREESPACE(10 10) )                                 -
+         DATA (NAME(FBSIT.FBDC400.ACCTBAL.ACCTIDX.DATA))    -
+         INDEX(NAME(FBSIT.FBDC400.ACCTBAL.ACCTIDX.INDEX))
+//*
+//STEP010  EXEC PGM=ACBLIDX1
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//ACCTIDX  DD   DSN=FBSIT.FBDC400.ACCTBAL.ACCTIDX,
+//             DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
