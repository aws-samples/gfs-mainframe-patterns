@@ -0,0 +1,26 @@
+//ACBLARC1 JOB (ACCTG),'ACCTBAL DAILY ARCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY GDG ARCHIVE OF TX22N-BALANCE-RCD, KEYED BY ACCOUNT      *
+//* NUMBER AND RUN DATE, FOR NET-WORTH/BUYING-POWER TRENDING.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACBLARC1
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//ARCHIVE  DD   DSN=FBSIT.FBDC400.ACCTBAL.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,10)),
+//             DCB=(RECFM=FB,LRECL=1517)
+//SYSOUT   DD   SYSOUT=*
+//
