@@ -0,0 +1,26 @@
+//MARGEXT1 JOB (ACCTG),'REG T MARGIN EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OUTBOUND REG T / FINRA MARGIN REPORTING EXTRACT FROM THE      *
+//* ACCTBAL TRANSMISSION FILE.                                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MARGEXT1
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//MARGEXT  DD   DSN=FBSIT.FBDC400.ACCTBAL.MARGEXT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(20,5)),
+//             DCB=(RECFM=FB,LRECL=114)
+//SYSOUT   DD   SYSOUT=*
+//
