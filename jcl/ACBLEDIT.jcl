@@ -0,0 +1,32 @@
+//ACBLEDIT JOB (ACCTG),'ACCTBAL SIGN EDIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITS EVERY TX22N -SGN FIELD ON THE ACCTBAL EXTRACT.          *
+//* CLEAN RECORDS PASS THROUGH TO ACCTBALG; ANY RECORD WITH A     *
+//* BAD SIGN BYTE IS QUARANTINED TO ACCTBALQ AND LISTED ON        *
+//* EDITRPT.                                                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACBLEDIT
+//STEPLIB  DD   DSN=FBSIT.FBDC400.LOADLIB,DISP=SHR
+//ACCTBAL  DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE01,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE02,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE03,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE04,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE05,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE06,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE07,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE08,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE09,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE10,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE11,DISP=SHR
+//         DD   DSN=FBSIT.FBDC400.ACCTBAL.FILE12,DISP=SHR
+//ACCTBALG DD   DSN=FBSIT.FBDC400.ACCTBAL.GOOD,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(50,10)),
+//             DCB=(RECFM=FB,LRECL=1500)
+//ACCTBALQ DD   DSN=FBSIT.FBDC400.ACCTBAL.QUARN,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=1500)
+//EDITRPT  DD   SYSOUT=*
+//
