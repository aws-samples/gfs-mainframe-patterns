@@ -0,0 +1,153 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : MARGEXT1                                         *
+      *                                                                *
+      *  OUTBOUND REGULATORY MARGIN EXTRACT FROM TX22N-BALANCE-RCD     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MARGEXT1.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0008                            *
+      *            INITIAL INSTALLATION - PULLS THE MARGIN-RELEVANT    *
+      *            FIELDS OFF TX22N-BALANCE-RCD (NET WORTH, BUYING     *
+      *            POWER, TRANSFER LEGEND, EMPLOYEE SWITCH, AND THE    *
+      *            FED/HOUSE/NYSE CALL FIELDS) INTO A DEDICATED        *
+      *            OUTBOUND FILE FOR THE REG T / FINRA MARGIN FEED.    *
+      * 08/08/26   D MORENO          DM0016                            *
+      *            ADDED A WS-INIT-OK-SW GUARD AROUND THE 9000-        *
+      *            TERMINATE CLOSE STATEMENTS SO A FAILED MARGEXT      *
+      *            OPEN NO LONGER LEAVES AN UNOPENED FILE CLOSED.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT MARGEXT-FILE     ASSIGN TO MARGEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MARGEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  MARGEXT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "MARGEXT.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-MARGEXT-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-EXTRACTED                PIC 9(07)  VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-EXTRACT-ACCOUNT
+               THRU 2000-EXTRACT-ACCOUNT-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'MARGEXT1 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT MARGEXT-FILE.
+           IF WS-MARGEXT-STATUS NOT = '00'
+               DISPLAY 'MARGEXT1 - OPEN FAILED - MARGEXT '
+                       WS-MARGEXT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-INIT-OK-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-EXTRACT-ACCOUNT                                     *
+      *     COPIES THE MARGIN-RELEVANT FIELDS OFF ONE TX22N        *
+      *     BALANCE RECORD TO THE OUTBOUND REGULATORY EXTRACT.    *
+      *-----------------------------------------------------------*
+       2000-EXTRACT-ACCOUNT.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2000-EXTRACT-ACCOUNT-EXIT
+           END-READ.
+           ADD 1 TO WS-READS.
+
+           INITIALIZE MARGEXT-RECORD.
+           MOVE TX22N-ACCOUNT-NUMBER   TO MARGEXT-ACCOUNT-NUMBER.
+           MOVE TX22N-SUPER-BRH        TO MARGEXT-SUPER-BRH.
+           MOVE TX22N-NETWORTH-SGN     TO MARGEXT-NETWORTH-SGN.
+           MOVE TX22N-NETWORTH         TO MARGEXT-NETWORTH.
+           MOVE TX22N-BUY-POWR-MGN-SGN TO MARGEXT-BUY-POWR-MGN-SGN.
+           MOVE TX22N-BUY-POWR-MGN-A   TO MARGEXT-BUY-POWR-MGN-A.
+           MOVE TX22N-FEDCALL-SMA-SGN  TO MARGEXT-FEDCALL-SMA-SGN.
+           MOVE TX22N-FEDCALL-SMA      TO MARGEXT-FEDCALL-SMA.
+           MOVE TX22N-HOUSECALL-SURP-SGN
+                                       TO MARGEXT-HOUSECALL-SURP-SGN.
+           MOVE TX22N-HOUSECALL-SURP   TO MARGEXT-HOUSECALL-SURP.
+           MOVE TX22N-NYSECALL-SURP-SGN
+                                       TO MARGEXT-NYSECALL-SURP-SGN.
+           MOVE TX22N-NYSECALL-SURP    TO MARGEXT-NYSECALL-SURP.
+           MOVE TX22N-TFR-LEGEND-CODE  TO MARGEXT-TFR-LEGEND-CODE.
+           MOVE TX22N-EMPLOYEE-ACCT-SW TO MARGEXT-EMPLOYEE-ACCT-SW.
+
+           WRITE MARGEXT-RECORD.
+           ADD 1 TO WS-EXTRACTED.
+       2000-EXTRACT-ACCOUNT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               CLOSE ACCTBAL-FILE
+               CLOSE MARGEXT-FILE
+           END-IF.
+           DISPLAY 'MARGEXT1 - ACCTBAL RECORDS READ      : ' WS-READS.
+           DISPLAY 'MARGEXT1 - MARGIN RECORDS EXTRACTED  : '
+                   WS-EXTRACTED.
+       9000-TERMINATE-EXIT.
+           EXIT.
