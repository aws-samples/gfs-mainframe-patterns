@@ -0,0 +1,203 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBLFX01                                         *
+      *                                                                *
+      *  CURRENCY-CODE AND FX BASE-CURRENCY SHADOW AMOUNT ENRICHMENT   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBLFX01.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0010                            *
+      *            INITIAL INSTALLATION - STAMPS TX22N-CURRENCY-CODE   *
+      *            AND COMPUTES FX-CONVERTED BASE-CURRENCY SHADOW      *
+      *            AMOUNTS FOR NETWORTH, AVAIL-BORR AND STL-CSH ON     *
+      *            EVERY INTERNATIONAL OR TRUST ACCOUNT SO REPORTING   *
+      *            CAN DISTINGUISH AND CORRECTLY AGGREGATE THEM.       *
+      *            DOMESTIC NON-TRUST ACCOUNTS ARE STAMPED USD WITH    *
+      *            BASE AMOUNTS EQUAL TO THE NATIVE FIGURES.           *
+      * 08/08/26   D MORENO          DM0017                            *
+      *            ADDED A WS-INIT-OK-SW GUARD AROUND THE 9000-        *
+      *            TERMINATE CLOSE STATEMENTS SO A FAILED ACCTBALX     *
+      *            OPEN NO LONGER LEAVES AN UNOPENED FILE CLOSED.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT ACCTBALX-FILE    ASSIGN TO ACCTBALX
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBALX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  ACCTBALX-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-ACCTBALX-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-ENRICHED                 PIC 9(07)  VALUE ZERO COMP.
+       77  WS-FX-RATE                  PIC 9(03)V9(04) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  FX RATE TABLE - CURRENCY CODE TO BASE-CURRENCY (USD) RATE.   *
+      *  DOMESTIC AND TRUST ACCOUNTS USE USD AT A RATE OF 1.0000;     *
+      *  INTERNATIONAL ACCOUNTS USE THE FOREIGN RATE BELOW.            *
+      *---------------------------------------------------------------*
+       01  WS-FX-TABLE-DATA.
+           05  FILLER                  PIC X(10) VALUE 'USD0010000'.
+           05  FILLER                  PIC X(10) VALUE 'GBP0012700'.
+       01  WS-FX-TABLE REDEFINES WS-FX-TABLE-DATA.
+           05  WS-FX-ENTRY             OCCURS 2 TIMES.
+               10  WS-FX-CCY           PIC X(03).
+               10  WS-FX-RATE-TAB      PIC 9(03)V9(04).
+       77  WS-FX-USD-IDX               PIC 9(01) VALUE 1.
+       77  WS-FX-INTL-IDX              PIC 9(01) VALUE 2.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-ENRICH-ACCOUNT
+               THRU 2000-ENRICH-ACCOUNT-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBLFX01 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ACCTBALX-FILE.
+           IF WS-ACCTBALX-STATUS NOT = '00'
+               DISPLAY 'ACBLFX01 - OPEN FAILED - ACCTBALX '
+                       WS-ACCTBALX-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-INIT-OK-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-ENRICH-ACCOUNT                                      *
+      *     COPIES THE INCOMING RECORD FORWARD AND STAMPS THE      *
+      *     CURRENCY CODE AND FX BASE-CURRENCY SHADOW AMOUNTS.     *
+      *-----------------------------------------------------------*
+       2000-ENRICH-ACCOUNT.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2000-ENRICH-ACCOUNT-EXIT
+           END-READ.
+           ADD 1 TO WS-READS.
+
+           MOVE TX22N-BALANCE-RCD OF ACCTBAL-FILE
+               TO TX22N-BALANCE-RCD OF ACCTBALX-FILE.
+
+           PERFORM 2100-SET-CURRENCY-CODE
+               THRU 2100-SET-CURRENCY-CODE-EXIT.
+           PERFORM 2200-CONVERT-SHADOW-AMOUNTS
+               THRU 2200-CONVERT-SHADOW-AMOUNTS-EXIT.
+
+           WRITE TX22N-BALANCE-RCD OF ACCTBALX-FILE.
+           ADD 1 TO WS-ENRICHED.
+       2000-ENRICH-ACCOUNT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-SET-CURRENCY-CODE                                   *
+      *     INTERNATIONAL ACCOUNTS CARRY THE FOREIGN CURRENCY     *
+      *     CODE; DOMESTIC AND TRUST ACCOUNTS ARE STAMPED USD.     *
+      *-----------------------------------------------------------*
+       2100-SET-CURRENCY-CODE.
+           IF TX22N-INTL-IND OF ACCTBALX-FILE = 'Y'
+               MOVE WS-FX-CCY(WS-FX-INTL-IDX)
+                   TO TX22N-CURRENCY-CODE OF ACCTBALX-FILE
+               MOVE WS-FX-RATE-TAB(WS-FX-INTL-IDX) TO WS-FX-RATE
+           ELSE
+               MOVE WS-FX-CCY(WS-FX-USD-IDX)
+                   TO TX22N-CURRENCY-CODE OF ACCTBALX-FILE
+               MOVE WS-FX-RATE-TAB(WS-FX-USD-IDX) TO WS-FX-RATE
+           END-IF.
+       2100-SET-CURRENCY-CODE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2200-CONVERT-SHADOW-AMOUNTS                               *
+      *     APPLIES THE FX RATE TO NETWORTH, AVAIL-BORR AND        *
+      *     STL-CSH, CARRYING THE NATIVE SIGN FORWARD UNCHANGED.   *
+      *     A RATE OF 1.0000 (USD) LEAVES THE SHADOW AMOUNT EQUAL  *
+      *     TO THE NATIVE FIGURE.                                  *
+      *-----------------------------------------------------------*
+       2200-CONVERT-SHADOW-AMOUNTS.
+           MOVE TX22N-NETWORTH-SGN OF ACCTBALX-FILE
+               TO TX22N-NETWORTH-BASE-SGN OF ACCTBALX-FILE.
+           COMPUTE TX22N-NETWORTH-BASE OF ACCTBALX-FILE ROUNDED =
+               TX22N-NETWORTH OF ACCTBALX-FILE * WS-FX-RATE.
+
+           MOVE TX22N-AVAIL-BORR-SGN OF ACCTBALX-FILE
+               TO TX22N-AVAIL-BORR-BASE-SGN OF ACCTBALX-FILE.
+           COMPUTE TX22N-AVAIL-BORR-BASE OF ACCTBALX-FILE ROUNDED =
+               TX22N-AVAIL-BORR OF ACCTBALX-FILE * WS-FX-RATE.
+
+           MOVE TX22N-STL-CSH-SGN OF ACCTBALX-FILE
+               TO TX22N-STL-CSH-BASE-SGN OF ACCTBALX-FILE.
+           COMPUTE TX22N-STL-CSH-BASE OF ACCTBALX-FILE ROUNDED =
+               TX22N-STL-CSH OF ACCTBALX-FILE * WS-FX-RATE.
+       2200-CONVERT-SHADOW-AMOUNTS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               CLOSE ACCTBAL-FILE
+               CLOSE ACCTBALX-FILE
+           END-IF.
+           DISPLAY 'ACBLFX01 - ACCTBAL RECORDS READ   : ' WS-READS.
+           DISPLAY 'ACBLFX01 - RECORDS ENRICHED       : ' WS-ENRICHED.
+       9000-TERMINATE-EXIT.
+           EXIT.
