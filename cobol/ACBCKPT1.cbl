@@ -0,0 +1,244 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBCKPT1                                         *
+      *                                                                *
+      *  CHECKPOINT-CONTROLLED DRIVER FOR THE 12-WAY ACCTBAL EXTRACT   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBCKPT1.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0003                            *
+      *            INITIAL INSTALLATION - DRIVES FILE01 THRU FILE12,   *
+      *            RECORDING COMPLETION OF EACH SPLIT IN CKPTCTL SO A  *
+      *            RERUN STARTS AT THE FIRST INCOMPLETE SPLIT RATHER   *
+      *            THAN REPROCESSING ALL TWELVE.                       *
+      * 08/08/26   D MORENO          DM0018                            *
+      *            OPEN I-O CKPT-FILE WAS ONLY CHECKING FOR STATUS     *
+      *            35 (FILE NOT FOUND) BEFORE FALLING THROUGH. ADDED   *
+      *            A GENERAL NOT = '00' BAIL-OUT AFTER THE SELF-HEAL   *
+      *            ATTEMPT, GUARDED BY A WS-INIT-OK-SW SWITCH SO THE   *
+      *            SPLIT PROCESSING AND TERMINATION CLOSE ARE SKIPPED  *
+      *            WHEN CKPTCTL COULD NOT BE OPENED.                   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO WS-DYNAMIC-DD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT CKPT-FILE        ASSIGN TO CKPTCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-FILE-NUMBER
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY "CKPTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-CKPT-STATUS              PIC X(02)  VALUE SPACES.
+       77  WS-DYNAMIC-DD               PIC X(08)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-TODAY                    PIC 9(08)  VALUE ZERO.
+       77  WS-FILE-RECCOUNT            PIC 9(09)  VALUE ZERO.
+       77  WS-FILES-PROCESSED          PIC 9(03)  VALUE ZERO.
+       77  WS-FILES-SKIPPED            PIC 9(03)  VALUE ZERO.
+
+       01  WS-FILE-TABLE-DATA.
+           05  FILLER      PIC X(10) VALUE '01FILE01  '.
+           05  FILLER      PIC X(10) VALUE '02FILE02  '.
+           05  FILLER      PIC X(10) VALUE '03FILE03  '.
+           05  FILLER      PIC X(10) VALUE '04FILE04  '.
+           05  FILLER      PIC X(10) VALUE '05FILE05  '.
+           05  FILLER      PIC X(10) VALUE '06FILE06  '.
+           05  FILLER      PIC X(10) VALUE '07FILE07  '.
+           05  FILLER      PIC X(10) VALUE '08FILE08  '.
+           05  FILLER      PIC X(10) VALUE '09FILE09  '.
+           05  FILLER      PIC X(10) VALUE '10FILE10  '.
+           05  FILLER      PIC X(10) VALUE '11FILE11  '.
+           05  FILLER      PIC X(10) VALUE '12FILE12  '.
+       01  WS-FILE-TABLE REDEFINES WS-FILE-TABLE-DATA.
+           05  WS-FILE-ENTRY OCCURS 12 TIMES INDEXED BY WS-FILE-IDX.
+               10  WS-FILE-NUM         PIC 9(02).
+               10  WS-FILE-DDNAME      PIC X(08).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF WS-INIT-OK
+               PERFORM 2000-PROCESS-ONE-SPLIT
+                   THRU 2000-PROCESS-ONE-SPLIT-EXIT
+                   VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > 12
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *     OPENS THE CHECKPOINT FILE (CREATING IT ON FIRST USE)  *
+      *     AND ENSURES TODAY HAS A CONTROL RECORD FOR EACH SPLIT.*
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           OPEN I-O CKPT-FILE.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF.
+
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ACBCKPT1 - OPEN FAILED - CKPTCTL '
+                       WS-CKPT-STATUS
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-INIT-OK-SW.
+
+           PERFORM 1100-ENSURE-CKPT-ENTRY
+               THRU 1100-ENSURE-CKPT-ENTRY-EXIT
+               VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > 12.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-ENSURE-CKPT-ENTRY.
+           MOVE WS-FILE-NUM(WS-FILE-IDX) TO CKPT-FILE-NUMBER.
+           READ CKPT-FILE
+               INVALID KEY
+                   PERFORM 1200-CREATE-CKPT-ENTRY
+                       THRU 1200-CREATE-CKPT-ENTRY-EXIT
+               NOT INVALID KEY
+                   IF CKPT-RUN-DATE NOT = WS-TODAY
+                       PERFORM 1300-RESET-CKPT-ENTRY
+                           THRU 1300-RESET-CKPT-ENTRY-EXIT
+                   END-IF
+           END-READ.
+       1100-ENSURE-CKPT-ENTRY-EXIT.
+           EXIT.
+
+       1200-CREATE-CKPT-ENTRY.
+           INITIALIZE CKPT-RECORD.
+           MOVE WS-FILE-NUM(WS-FILE-IDX)    TO CKPT-FILE-NUMBER.
+           MOVE WS-FILE-DDNAME(WS-FILE-IDX) TO CKPT-FILE-DD.
+           MOVE WS-TODAY                    TO CKPT-RUN-DATE.
+           SET CKPT-PENDING                 TO TRUE.
+           MOVE ZERO                        TO CKPT-RECORD-COUNT.
+           WRITE CKPT-RECORD.
+       1200-CREATE-CKPT-ENTRY-EXIT.
+           EXIT.
+
+       1300-RESET-CKPT-ENTRY.
+           MOVE WS-TODAY   TO CKPT-RUN-DATE.
+           SET CKPT-PENDING TO TRUE.
+           MOVE ZERO       TO CKPT-RECORD-COUNT.
+           REWRITE CKPT-RECORD.
+       1300-RESET-CKPT-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-ONE-SPLIT                                   *
+      *     SKIPS ANY SPLIT ALREADY MARKED COMPLETE FOR TODAY SO  *
+      *     A RESTART PICKS UP AT THE FIRST INCOMPLETE SPLIT.     *
+      *-----------------------------------------------------------*
+       2000-PROCESS-ONE-SPLIT.
+           MOVE WS-FILE-NUM(WS-FILE-IDX) TO CKPT-FILE-NUMBER.
+           READ CKPT-FILE
+               INVALID KEY
+                   DISPLAY 'ACBCKPT1 - NO CKPT ENTRY FOR FILE '
+                           WS-FILE-NUM(WS-FILE-IDX)
+                   GO TO 2000-PROCESS-ONE-SPLIT-EXIT
+           END-READ.
+
+           IF CKPT-COMPLETE AND CKPT-RUN-DATE = WS-TODAY
+               ADD 1 TO WS-FILES-SKIPPED
+               DISPLAY 'ACBCKPT1 - SKIPPING COMPLETED SPLIT '
+                       CKPT-FILE-DD
+           ELSE
+               PERFORM 2100-EXTRACT-ONE-SPLIT
+                   THRU 2100-EXTRACT-ONE-SPLIT-EXIT
+           END-IF.
+       2000-PROCESS-ONE-SPLIT-EXIT.
+           EXIT.
+
+       2100-EXTRACT-ONE-SPLIT.
+           MOVE WS-FILE-DDNAME(WS-FILE-IDX) TO WS-DYNAMIC-DD.
+           MOVE ZERO TO WS-FILE-RECCOUNT.
+
+           OPEN INPUT ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBCKPT1 - OPEN FAILED - ' WS-DYNAMIC-DD
+                       ' STATUS ' WS-ACCTBAL-STATUS
+               GO TO 2100-EXTRACT-ONE-SPLIT-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM UNTIL WS-EOF
+               READ ACCTBAL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-FILE-RECCOUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCTBAL-FILE.
+
+           MOVE WS-FILE-RECCOUNT TO CKPT-RECORD-COUNT.
+           SET CKPT-COMPLETE TO TRUE.
+           REWRITE CKPT-RECORD.
+           ADD 1 TO WS-FILES-PROCESSED.
+
+           DISPLAY 'ACBCKPT1 - COMPLETED ' WS-DYNAMIC-DD
+                   ' RECORDS ' WS-FILE-RECCOUNT.
+       2100-EXTRACT-ONE-SPLIT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               CLOSE CKPT-FILE
+           END-IF.
+           DISPLAY 'ACBCKPT1 - SPLITS PROCESSED : '
+                   WS-FILES-PROCESSED.
+           DISPLAY 'ACBCKPT1 - SPLITS SKIPPED   : '
+                   WS-FILES-SKIPPED.
+       9000-TERMINATE-EXIT.
+           EXIT.
