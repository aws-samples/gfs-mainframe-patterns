@@ -0,0 +1,338 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : BALRCN01                                         *
+      *                                                                *
+      *  NIGHTLY CONTROL-TOTAL RECONCILIATION BREAK REPORT             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BALRCN01.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0002                            *
+      *            INITIAL INSTALLATION - SUMS TX22N-MKTVAL-1 THRU     *
+      *            TX22N-MKTVAL-10 AND COMPARES THE TOTAL TO           *
+      *            TX22N-NETWORTH-MKTVAL WITHIN A TOLERANCE, LISTING   *
+      *            ANY ACCOUNT THAT BREAKS.                            *
+      * 08/08/26   D MORENO          DM0011                            *
+      *            GUARDED THE TERMINATION WRITE/CLOSE LOGIC WITH AN   *
+      *            INITIALIZATION-SUCCESS SWITCH SO A FAILED OPEN OF   *
+      *            ACCTBAL-FILE NO LONGER DRIVES A WRITE AGAINST       *
+      *            BREAKRPT-FILE BEFORE IT HAS BEEN OPENED.            *
+      * 08/08/26   D MORENO          DM0019                            *
+      *            THE WS-INIT-OK-SW SWITCH WAS SET UNCONDITIONALLY    *
+      *            AFTER OPEN OUTPUT BREAKRPT-FILE. NOW CHECKS         *
+      *            WS-BREAKRPT-STATUS AND BAILS OUT THE SAME WAY THE   *
+      *            ACCTBAL-FILE OPEN DOES IF IT FAILED.                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT BREAKRPT-FILE    ASSIGN TO BREAKRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BREAKRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  BREAKRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  BREAKRPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-BREAKRPT-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-BREAKS                   PIC 9(07)  VALUE ZERO COMP.
+       77  WS-LINE-COUNT               PIC 9(03)  VALUE ZERO COMP.
+       77  WS-PAGE-COUNT                PIC 9(05) VALUE ZERO COMP.
+
+      *---------------------------------------------------------------*
+      *  TOLERANCE FOR THE NETWORTH-MKTVAL VS SUB-TYPE MKTVAL COMPARE  *
+      *---------------------------------------------------------------*
+       77  WS-TOLERANCE                PIC 9(15)V99 VALUE 0.01.
+
+       01  WS-SUB-MKTVAL-TOTAL         PIC S9(17)V99 COMP-3.
+       01  WS-NETWORTH-MKTVAL-SIGNED   PIC S9(17)V99 COMP-3.
+       01  WS-DIFFERENCE               PIC S9(17)V99 COMP-3.
+       01  WS-ABS-DIFFERENCE           PIC S9(17)V99 COMP-3.
+       01  WS-SUBTYPE-SIGNED           PIC S9(17)V99 COMP-3.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER          PIC X(45)
+               VALUE 'ACCOUNT-TYPE / NETWORTH-MKTVAL BREAK REPORT'.
+           05  FILLER          PIC X(06) VALUE 'PAGE '.
+           05  WS-TITLE-PAGE   PIC ZZZZ9.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER          PIC X(14) VALUE 'ACCOUNT-NUM'.
+           05  FILLER          PIC X(20) VALUE 'SUB-TYPE TOTAL'.
+           05  FILLER          PIC X(20) VALUE 'NETWORTH-MKTVAL'.
+           05  FILLER          PIC X(16) VALUE 'DIFFERENCE'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACCT       PIC X(14).
+           05  WS-D-SUBTOTAL   PIC -(14)9.99.
+           05  FILLER          PIC X(02).
+           05  WS-D-NETWORTH   PIC -(14)9.99.
+           05  FILLER          PIC X(02).
+           05  WS-D-DIFF       PIC -(14)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(14) VALUE 'TOTAL BREAKS:'.
+           05  WS-T-BREAKS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ACCTBAL
+               THRU 2000-PROCESS-ACCTBAL-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'BALRCN01 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT BREAKRPT-FILE.
+           IF WS-BREAKRPT-STATUS NOT = '00'
+               DISPLAY 'BALRCN01 - OPEN FAILED - BREAKRPT '
+                       WS-BREAKRPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-INIT-OK-SW.
+           PERFORM 4100-NEW-PAGE
+               THRU 4100-NEW-PAGE-EXIT.
+
+           PERFORM 3000-READ-ACCTBAL
+               THRU 3000-READ-ACCTBAL-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-ACCTBAL                                     *
+      *     SUMS THE 10 SUB-TYPE MARKET VALUES AND COMPARES THE   *
+      *     TOTAL TO NETWORTH-MKTVAL.                              *
+      *-----------------------------------------------------------*
+       2000-PROCESS-ACCTBAL.
+           PERFORM 2100-SUM-SUBTYPE-MKTVAL
+               THRU 2100-SUM-SUBTYPE-MKTVAL-EXIT.
+
+           IF TX22N-NETWORTH-MKTVAL-SGN = '-'
+               COMPUTE WS-NETWORTH-MKTVAL-SIGNED =
+                       0 - TX22N-NETWORTH-MKTVAL
+           ELSE
+               COMPUTE WS-NETWORTH-MKTVAL-SIGNED =
+                       TX22N-NETWORTH-MKTVAL
+           END-IF.
+
+           COMPUTE WS-DIFFERENCE =
+                   WS-SUB-MKTVAL-TOTAL - WS-NETWORTH-MKTVAL-SIGNED.
+           IF WS-DIFFERENCE < 0
+               COMPUTE WS-ABS-DIFFERENCE = 0 - WS-DIFFERENCE
+           ELSE
+               MOVE WS-DIFFERENCE TO WS-ABS-DIFFERENCE
+           END-IF.
+
+           IF WS-ABS-DIFFERENCE > WS-TOLERANCE
+               PERFORM 2900-WRITE-BREAK
+                   THRU 2900-WRITE-BREAK-EXIT
+           END-IF.
+
+           PERFORM 3000-READ-ACCTBAL
+               THRU 3000-READ-ACCTBAL-EXIT.
+       2000-PROCESS-ACCTBAL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-SUM-SUBTYPE-MKTVAL                                  *
+      *-----------------------------------------------------------*
+       2100-SUM-SUBTYPE-MKTVAL.
+           MOVE ZERO TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-1 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-1
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-1
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-2 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-2
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-2
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-3 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-3
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-3
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-4 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-4
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-4
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-5 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-5
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-5
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-6 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-6
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-6
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-7 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-7
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-7
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-8 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-8
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-8
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-9 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-9
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-9
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+
+           IF TX22N-MKTVAL-SGN-10 = '-'
+               COMPUTE WS-SUBTYPE-SIGNED = 0 - TX22N-MKTVAL-10
+           ELSE
+               COMPUTE WS-SUBTYPE-SIGNED = TX22N-MKTVAL-10
+           END-IF
+           ADD WS-SUBTYPE-SIGNED TO WS-SUB-MKTVAL-TOTAL.
+       2100-SUM-SUBTYPE-MKTVAL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2900-WRITE-BREAK                                         *
+      *-----------------------------------------------------------*
+       2900-WRITE-BREAK.
+           ADD 1 TO WS-BREAKS.
+           IF WS-LINE-COUNT >= 55
+               PERFORM 4100-NEW-PAGE
+                   THRU 4100-NEW-PAGE-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE TX22N-ACCOUNT-NUMBER TO WS-D-ACCT.
+           MOVE WS-SUB-MKTVAL-TOTAL  TO WS-D-SUBTOTAL.
+           MOVE WS-NETWORTH-MKTVAL-SIGNED TO WS-D-NETWORTH.
+           MOVE WS-DIFFERENCE        TO WS-D-DIFF.
+
+           WRITE BREAKRPT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       2900-WRITE-BREAK-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-READ-ACCTBAL                                        *
+      *-----------------------------------------------------------*
+       3000-READ-ACCTBAL.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-READS
+           END-READ.
+       3000-READ-ACCTBAL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4100-NEW-PAGE                                            *
+      *-----------------------------------------------------------*
+       4100-NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE.
+           IF WS-PAGE-COUNT > 1
+               WRITE BREAKRPT-LINE FROM WS-REPORT-TITLE
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE BREAKRPT-LINE FROM WS-REPORT-TITLE
+           END-IF.
+           MOVE SPACES TO BREAKRPT-LINE.
+           WRITE BREAKRPT-LINE AFTER ADVANCING 1 LINE.
+           WRITE BREAKRPT-LINE FROM WS-COLUMN-HEADING-1
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO BREAKRPT-LINE.
+           WRITE BREAKRPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+       4100-NEW-PAGE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               MOVE SPACES TO BREAKRPT-LINE
+               WRITE BREAKRPT-LINE AFTER ADVANCING 2 LINES
+               MOVE WS-BREAKS TO WS-T-BREAKS
+               WRITE BREAKRPT-LINE FROM WS-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+               CLOSE ACCTBAL-FILE
+               CLOSE BREAKRPT-FILE
+           END-IF.
+           DISPLAY 'BALRCN01 - ACCTBAL RECORDS READ : ' WS-READS.
+           DISPLAY 'BALRCN01 - RECONCILIATION BREAKS: ' WS-BREAKS.
+       9000-TERMINATE-EXIT.
+           EXIT.
