@@ -0,0 +1,202 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBLALRT                                         *
+      *                                                                *
+      *  DAY-TRADE / POSSIBLE-LIQUIDATION ALERT EXTRACT                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBLALRT.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0009                            *
+      *            INITIAL INSTALLATION - READS ACCTBAL FILE01-12,     *
+      *            SELECTS EVERY ACCOUNT WHERE DAY-TRADES-SW AND       *
+      *            POSSIBLE-LIQ-SW ARE BOTH SET, AND WRITES A          *
+      *            SAME-DAY ALERT EXTRACT SORTED BY SUPER BRANCH SO    *
+      *            IT CAN BE ROUTED TO THE OWNING BRANCH DESK.         *
+      * 08/08/26   D MORENO          DM0022                            *
+      *            OPEN OUTPUT ALERTFD-FILE HAD NO WS-ALERTFD-STATUS   *
+      *            CHECK. ADDED ONE THAT SKIPS THE WRITE LOOP AND THE  *
+      *            CLOSE (SAME AS 3000-SELECT-ALERTS ALREADY DOES FOR  *
+      *            A FAILED ACCTBAL-FILE OPEN) IF THE OPEN FAILS.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT ALERT-SORT-FILE  ASSIGN TO SORTWK01
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ALERTFD-FILE     ASSIGN TO ALERTFD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERTFD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       SD  ALERT-SORT-FILE.
+           COPY "ALERTREC.cpy" REPLACING ALERT-RECORD BY SORT-RECORD.
+
+       FD  ALERTFD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "ALERTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-ALERTFD-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-ALERTS                   PIC 9(07)  VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-SORT-ALERTS
+               THRU 2000-SORT-ALERTS-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-READS.
+           MOVE ZERO TO WS-ALERTS.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-SORT-ALERTS                                         *
+      *     SORTS QUALIFYING ACCOUNTS INTO SUPER-BRH SEQUENCE      *
+      *     AND WRITES THE ALERT EXTRACT.                         *
+      *-----------------------------------------------------------*
+       2000-SORT-ALERTS.
+           SORT ALERT-SORT-FILE
+               ON ASCENDING KEY ALERT-SUPER-BRH OF SORT-RECORD
+                                ALERT-ACCOUNT-NUMBER OF SORT-RECORD
+               INPUT PROCEDURE  3000-SELECT-ALERTS
+                            THRU 3000-SELECT-ALERTS-EXIT
+               OUTPUT PROCEDURE 4000-WRITE-ALERTFD
+                            THRU 4000-WRITE-ALERTFD-EXIT.
+       2000-SORT-ALERTS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-SELECT-ALERTS                                       *
+      *     READS ACCTBAL FILE01-12 AND RELEASES ANY ACCOUNT      *
+      *     WHERE DAY-TRADES-SW AND POSSIBLE-LIQ-SW ARE BOTH SET. *
+      *-----------------------------------------------------------*
+       3000-SELECT-ALERTS.
+           OPEN INPUT ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBLALRT - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               GO TO 3000-SELECT-ALERTS-EXIT
+           END-IF.
+
+           PERFORM 3100-READ-ACCTBAL
+               THRU 3100-READ-ACCTBAL-EXIT.
+           PERFORM 3200-RELEASE-ALERT
+               THRU 3200-RELEASE-ALERT-EXIT
+               UNTIL WS-EOF.
+
+           CLOSE ACCTBAL-FILE.
+       3000-SELECT-ALERTS-EXIT.
+           EXIT.
+
+       3100-READ-ACCTBAL.
+           READ ACCTBAL-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READS
+           END-READ.
+       3100-READ-ACCTBAL-EXIT.
+           EXIT.
+
+       3200-RELEASE-ALERT.
+           IF  TX22N-DAY-TRADES-SW   = 'Y'
+           AND TX22N-POSSIBLE-LIQ-SW = 'Y'
+               ADD 1 TO WS-ALERTS
+               MOVE TX22N-SUPER-BRH        TO ALERT-SUPER-BRH
+                                                OF SORT-RECORD
+               MOVE TX22N-ACCOUNT-NUMBER   TO ALERT-ACCOUNT-NUMBER
+                                                OF SORT-RECORD
+               MOVE TX22N-DAY-TRADES-SW    TO ALERT-DAY-TRADES-SW
+                                                OF SORT-RECORD
+               MOVE TX22N-POSSIBLE-LIQ-SW  TO ALERT-POSSIBLE-LIQ-SW
+                                                OF SORT-RECORD
+               RELEASE SORT-RECORD
+           END-IF.
+           PERFORM 3100-READ-ACCTBAL
+               THRU 3100-READ-ACCTBAL-EXIT.
+       3200-RELEASE-ALERT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-WRITE-ALERTFD                                       *
+      *     RETURNS SORTED ALERTS AND WRITES THE EXTRACT FILE.    *
+      *-----------------------------------------------------------*
+       4000-WRITE-ALERTFD.
+           OPEN OUTPUT ALERTFD-FILE.
+           IF WS-ALERTFD-STATUS NOT = '00'
+               DISPLAY 'ACBLALRT - OPEN FAILED - ALERTFD '
+                       WS-ALERTFD-STATUS
+               GO TO 4000-WRITE-ALERTFD-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 4100-RETURN-SORTED
+               THRU 4100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+           CLOSE ALERTFD-FILE.
+       4000-WRITE-ALERTFD-EXIT.
+           EXIT.
+
+       4100-RETURN-SORTED.
+           RETURN ALERT-SORT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 4100-RETURN-SORTED-EXIT
+           END-RETURN.
+
+           MOVE SORT-RECORD TO ALERT-RECORD.
+           WRITE ALERT-RECORD.
+       4100-RETURN-SORTED-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'ACBLALRT - ACCTBAL RECORDS READ   : ' WS-READS.
+           DISPLAY 'ACBLALRT - ALERTS EXTRACTED       : ' WS-ALERTS.
+       9000-TERMINATE-EXIT.
+           EXIT.
