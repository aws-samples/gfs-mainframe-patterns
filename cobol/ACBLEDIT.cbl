@@ -0,0 +1,466 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBLEDIT                                         *
+      *                                                                *
+      *  EDITS ACCTBAL FILE01-12 FOR INVALID SIGN-INDICATOR VALUES    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBLEDIT.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0007                            *
+      *            INITIAL INSTALLATION - VALIDATES EVERY TX22N -SGN   *
+      *            FIELD IS '+' OR '-'. CLEAN RECORDS PASS THROUGH TO  *
+      *            ACCTBALG, RECORDS WITH ANY BAD SIGN BYTE ARE        *
+      *            QUARANTINED TO ACCTBALQ AND LISTED ON EDITRPT.      *
+      * 08/08/26   D MORENO          DM0012                            *
+      *            GUARDED THE TERMINATION WRITE/CLOSE LOGIC WITH AN   *
+      *            INITIALIZATION-SUCCESS SWITCH SO A FAILED OPEN OF   *
+      *            ACCTBAL-FILE NO LONGER DRIVES WRITES AGAINST THE    *
+      *            OUTPUT FILES BEFORE THEY HAVE BEEN OPENED.          *
+      * 08/08/26   D MORENO          DM0020                            *
+      *            THE WS-INIT-OK-SW SWITCH WAS SET UNCONDITIONALLY    *
+      *            AFTER THE THREE OUTPUT OPENS. NOW CHECKS EACH OF    *
+      *            WS-ACCTBALG-STATUS, WS-ACCTBALQ-STATUS AND          *
+      *            WS-EDITRPT-STATUS AND BAILS OUT THE SAME WAY THE    *
+      *            ACCTBAL-FILE OPEN DOES IF ANY OF THEM FAILED.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT ACCTBALG-FILE    ASSIGN TO ACCTBALG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBALG-STATUS.
+
+           SELECT ACCTBALQ-FILE    ASSIGN TO ACCTBALQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBALQ-STATUS.
+
+           SELECT EDITRPT-FILE     ASSIGN TO EDITRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDITRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  ACCTBALG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ACCTBALG-RECORD             PIC X(1500).
+
+       FD  ACCTBALQ-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ACCTBALQ-RECORD             PIC X(1500).
+
+       FD  EDITRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  EDITRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-ACCTBALG-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-ACCTBALQ-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-EDITRPT-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-GOOD-COUNT               PIC 9(07)  VALUE ZERO COMP.
+       77  WS-QUAR-COUNT               PIC 9(07)  VALUE ZERO COMP.
+       77  WS-BAD-SGN-COUNT            PIC 9(07)  VALUE ZERO COMP.
+       77  WS-SGN-IDX                  PIC 9(03)  VALUE ZERO COMP.
+       77  WS-INVALID-FIELDS           PIC 9(03)  VALUE ZERO COMP.
+       77  WS-LINE-COUNT               PIC 9(03)  VALUE ZERO COMP.
+       77  WS-PAGE-COUNT               PIC 9(05)  VALUE ZERO COMP.
+
+      *---------------------------------------------------------------*
+      *  NAME TABLE - ONE ENTRY PER TX22N -SGN FIELD ON THE RECORD,   *
+      *  USED TO IDENTIFY WHICH FIELD FAILED EDIT ON THE REPORT.      *
+      *---------------------------------------------------------------*
+       01  WS-SGN-NAME-TABLE-DATA.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NETWORTH-SGN              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-CASH-COLLECTED-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-OTB-COLLECTED-SGN         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NET-TD-BALANCE-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NETWORTH-MKTVAL-SGN       '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-CASH-MMF-MKTVAL-SGN       '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-OPTION-MKTVAL-SGN         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-OPTION-IN-THE-MONEY-SGN   '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MEMO-ADJUSTMENTS-SGN      '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWR-MGN-SGN          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWER-CORP-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWER-MUNI-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWER-GOVT-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-HOUSECALL-SURP-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NYSECALL-SURP-SGN         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-FEDCALL-SMA-SGN           '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MIN-EQUITY-CALL-SGN       '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-CORE-MM-AMT-SGN           '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MGN-EQUITY-SGN            '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-LIQUIDATING-EQUITY-SGN    '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-FEDCALL-REDUCTION-SGN     '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-HOUSECALL-REDUCTION-SGN   '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NYSECALL-REDUCTION-SGN    '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-OTB-UNCOLLECTED-SGN       '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MIN-ECALL-REDUCTION-SGN   '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWR-CSH-SGN          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWR-CMGN-SGN         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-BUY-POWR-NMGN-SGN         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-CUST-FACE-NETWORTH-SGN    '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-1              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-1          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-1          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-2              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-2          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-2          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-3              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-3          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-3          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-4              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-4          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-4          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-5              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-5          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-5          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-6              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-6          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-6          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-7              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-7          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-7          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-8              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-8          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-8          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-9              '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-9          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-9          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-MKTVAL-SGN-10             '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-TD-BALANCE-SGN-10         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-SD-BALANCE-SGN-10         '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-AVAIL-BORR-SGN            '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-CSH-AVAIL-WTHD-SGN        '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-STL-CSH-SGN               '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-UNSTL-CSH-CR-SGN          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-UNSTL-CSH-DB-SGN          '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-AVAIL-PAY-SGN             '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-PRIMARY-FUND-AMT-SGN      '.
+       05  FILLER  PIC X(32) VALUE 'TX22N-NON-CORE-MMKT-AMT-SGN     '.
+       01  WS-SGN-NAME-TABLE REDEFINES WS-SGN-NAME-TABLE-DATA.
+           05  WS-SGN-NAME             PIC X(32) OCCURS 67 TIMES.
+
+       01  WS-SGN-VALUE-TABLE.
+           05  WS-SGN-VALUE            PIC X(01) OCCURS 67 TIMES.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER          PIC X(40)
+               VALUE 'ACCTBAL SIGN-INDICATOR EDIT EXCEPTIONS'.
+           05  FILLER          PIC X(06) VALUE 'PAGE '.
+           05  WS-TITLE-PAGE   PIC ZZZZ9.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER          PIC X(14) VALUE 'ACCOUNT-NUM'.
+           05  FILLER          PIC X(34) VALUE 'INVALID SIGN FIELD'.
+           05  FILLER          PIC X(10) VALUE 'VALUE'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACCT       PIC X(14).
+           05  WS-D-FIELD      PIC X(34).
+           05  WS-D-VALUE      PIC X(04).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER          PIC X(22) VALUE 'RECORDS READ        :'.
+           05  WS-T-READS      PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE-2.
+           05  FILLER          PIC X(22) VALUE 'RECORDS PASSED      :'.
+           05  WS-T-GOOD       PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE-3.
+           05  FILLER          PIC X(22) VALUE 'RECORDS QUARANTINED :'.
+           05  WS-T-QUAR       PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE-4.
+           05  FILLER          PIC X(22) VALUE 'BAD SIGN BYTES FOUND:'.
+           05  WS-T-BADSGN     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-EDIT-ACCTBAL
+               THRU 2000-EDIT-ACCTBAL-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBLEDIT - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ACCTBALG-FILE.
+           IF WS-ACCTBALG-STATUS NOT = '00'
+               DISPLAY 'ACBLEDIT - OPEN FAILED - ACCTBALG '
+                       WS-ACCTBALG-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ACCTBALQ-FILE.
+           IF WS-ACCTBALQ-STATUS NOT = '00'
+               DISPLAY 'ACBLEDIT - OPEN FAILED - ACCTBALQ '
+                       WS-ACCTBALQ-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EDITRPT-FILE.
+           IF WS-EDITRPT-STATUS NOT = '00'
+               DISPLAY 'ACBLEDIT - OPEN FAILED - EDITRPT '
+                       WS-EDITRPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           MOVE 'Y' TO WS-INIT-OK-SW.
+           PERFORM 4100-NEW-PAGE
+               THRU 4100-NEW-PAGE-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-EDIT-ACCTBAL                                        *
+      *     VALIDATES EVERY -SGN FIELD ON THE RECORD AND ROUTES   *
+      *     THE RECORD TO THE GOOD OR QUARANTINE OUTPUT FILE.     *
+      *-----------------------------------------------------------*
+       2000-EDIT-ACCTBAL.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2000-EDIT-ACCTBAL-EXIT
+           END-READ.
+           ADD 1 TO WS-READS.
+
+           PERFORM 2100-LOAD-SGN-TABLE
+               THRU 2100-LOAD-SGN-TABLE-EXIT.
+
+           MOVE ZERO TO WS-INVALID-FIELDS.
+           PERFORM 2200-VALIDATE-SGN-TABLE
+               THRU 2200-VALIDATE-SGN-TABLE-EXIT
+               VARYING WS-SGN-IDX FROM 1 BY 1
+               UNTIL WS-SGN-IDX > 67.
+
+           IF WS-INVALID-FIELDS > 0
+               ADD 1 TO WS-QUAR-COUNT
+               MOVE TX22N-BALANCE-RCD OF ACCTBAL-FILE
+                   TO ACCTBALQ-RECORD
+               WRITE ACCTBALQ-RECORD
+           ELSE
+               ADD 1 TO WS-GOOD-COUNT
+               MOVE TX22N-BALANCE-RCD OF ACCTBAL-FILE
+                   TO ACCTBALG-RECORD
+               WRITE ACCTBALG-RECORD
+           END-IF.
+       2000-EDIT-ACCTBAL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-LOAD-SGN-TABLE                                      *
+      *     COPIES EVERY -SGN FIELD ON THE RECORD INTO A TABLE SO *
+      *     IT CAN BE VALIDATED WITH A SINGLE LOOP.               *
+      *-----------------------------------------------------------*
+       2100-LOAD-SGN-TABLE.
+           MOVE TX22N-NETWORTH-SGN TO WS-SGN-VALUE(1).
+           MOVE TX22N-CASH-COLLECTED-SGN TO WS-SGN-VALUE(2).
+           MOVE TX22N-OTB-COLLECTED-SGN TO WS-SGN-VALUE(3).
+           MOVE TX22N-NET-TD-BALANCE-SGN TO WS-SGN-VALUE(4).
+           MOVE TX22N-NETWORTH-MKTVAL-SGN TO WS-SGN-VALUE(5).
+           MOVE TX22N-CASH-MMF-MKTVAL-SGN TO WS-SGN-VALUE(6).
+           MOVE TX22N-OPTION-MKTVAL-SGN TO WS-SGN-VALUE(7).
+           MOVE TX22N-OPTION-IN-THE-MONEY-SGN TO WS-SGN-VALUE(8).
+           MOVE TX22N-MEMO-ADJUSTMENTS-SGN TO WS-SGN-VALUE(9).
+           MOVE TX22N-BUY-POWR-MGN-SGN TO WS-SGN-VALUE(10).
+           MOVE TX22N-BUY-POWER-CORP-SGN TO WS-SGN-VALUE(11).
+           MOVE TX22N-BUY-POWER-MUNI-SGN TO WS-SGN-VALUE(12).
+           MOVE TX22N-BUY-POWER-GOVT-SGN TO WS-SGN-VALUE(13).
+           MOVE TX22N-HOUSECALL-SURP-SGN TO WS-SGN-VALUE(14).
+           MOVE TX22N-NYSECALL-SURP-SGN TO WS-SGN-VALUE(15).
+           MOVE TX22N-FEDCALL-SMA-SGN TO WS-SGN-VALUE(16).
+           MOVE TX22N-MIN-EQUITY-CALL-SGN TO WS-SGN-VALUE(17).
+           MOVE TX22N-CORE-MM-AMT-SGN TO WS-SGN-VALUE(18).
+           MOVE TX22N-MGN-EQUITY-SGN TO WS-SGN-VALUE(19).
+           MOVE TX22N-LIQUIDATING-EQUITY-SGN TO WS-SGN-VALUE(20).
+           MOVE TX22N-FEDCALL-REDUCTION-SGN TO WS-SGN-VALUE(21).
+           MOVE TX22N-HOUSECALL-REDUCTION-SGN TO WS-SGN-VALUE(22).
+           MOVE TX22N-NYSECALL-REDUCTION-SGN TO WS-SGN-VALUE(23).
+           MOVE TX22N-OTB-UNCOLLECTED-SGN TO WS-SGN-VALUE(24).
+           MOVE TX22N-MIN-ECALL-REDUCTION-SGN TO WS-SGN-VALUE(25).
+           MOVE TX22N-BUY-POWR-CSH-SGN TO WS-SGN-VALUE(26).
+           MOVE TX22N-BUY-POWR-CMGN-SGN TO WS-SGN-VALUE(27).
+           MOVE TX22N-BUY-POWR-NMGN-SGN TO WS-SGN-VALUE(28).
+           MOVE TX22N-CUST-FACE-NETWORTH-SGN TO WS-SGN-VALUE(29).
+           MOVE TX22N-MKTVAL-SGN-1 TO WS-SGN-VALUE(30).
+           MOVE TX22N-TD-BALANCE-SGN-1 TO WS-SGN-VALUE(31).
+           MOVE TX22N-SD-BALANCE-SGN-1 TO WS-SGN-VALUE(32).
+           MOVE TX22N-MKTVAL-SGN-2 TO WS-SGN-VALUE(33).
+           MOVE TX22N-TD-BALANCE-SGN-2 TO WS-SGN-VALUE(34).
+           MOVE TX22N-SD-BALANCE-SGN-2 TO WS-SGN-VALUE(35).
+           MOVE TX22N-MKTVAL-SGN-3 TO WS-SGN-VALUE(36).
+           MOVE TX22N-TD-BALANCE-SGN-3 TO WS-SGN-VALUE(37).
+           MOVE TX22N-SD-BALANCE-SGN-3 TO WS-SGN-VALUE(38).
+           MOVE TX22N-MKTVAL-SGN-4 TO WS-SGN-VALUE(39).
+           MOVE TX22N-TD-BALANCE-SGN-4 TO WS-SGN-VALUE(40).
+           MOVE TX22N-SD-BALANCE-SGN-4 TO WS-SGN-VALUE(41).
+           MOVE TX22N-MKTVAL-SGN-5 TO WS-SGN-VALUE(42).
+           MOVE TX22N-TD-BALANCE-SGN-5 TO WS-SGN-VALUE(43).
+           MOVE TX22N-SD-BALANCE-SGN-5 TO WS-SGN-VALUE(44).
+           MOVE TX22N-MKTVAL-SGN-6 TO WS-SGN-VALUE(45).
+           MOVE TX22N-TD-BALANCE-SGN-6 TO WS-SGN-VALUE(46).
+           MOVE TX22N-SD-BALANCE-SGN-6 TO WS-SGN-VALUE(47).
+           MOVE TX22N-MKTVAL-SGN-7 TO WS-SGN-VALUE(48).
+           MOVE TX22N-TD-BALANCE-SGN-7 TO WS-SGN-VALUE(49).
+           MOVE TX22N-SD-BALANCE-SGN-7 TO WS-SGN-VALUE(50).
+           MOVE TX22N-MKTVAL-SGN-8 TO WS-SGN-VALUE(51).
+           MOVE TX22N-TD-BALANCE-SGN-8 TO WS-SGN-VALUE(52).
+           MOVE TX22N-SD-BALANCE-SGN-8 TO WS-SGN-VALUE(53).
+           MOVE TX22N-MKTVAL-SGN-9 TO WS-SGN-VALUE(54).
+           MOVE TX22N-TD-BALANCE-SGN-9 TO WS-SGN-VALUE(55).
+           MOVE TX22N-SD-BALANCE-SGN-9 TO WS-SGN-VALUE(56).
+           MOVE TX22N-MKTVAL-SGN-10 TO WS-SGN-VALUE(57).
+           MOVE TX22N-TD-BALANCE-SGN-10 TO WS-SGN-VALUE(58).
+           MOVE TX22N-SD-BALANCE-SGN-10 TO WS-SGN-VALUE(59).
+           MOVE TX22N-AVAIL-BORR-SGN TO WS-SGN-VALUE(60).
+           MOVE TX22N-CSH-AVAIL-WTHD-SGN TO WS-SGN-VALUE(61).
+           MOVE TX22N-STL-CSH-SGN TO WS-SGN-VALUE(62).
+           MOVE TX22N-UNSTL-CSH-CR-SGN TO WS-SGN-VALUE(63).
+           MOVE TX22N-UNSTL-CSH-DB-SGN TO WS-SGN-VALUE(64).
+           MOVE TX22N-AVAIL-PAY-SGN TO WS-SGN-VALUE(65).
+           MOVE TX22N-PRIMARY-FUND-AMT-SGN TO WS-SGN-VALUE(66).
+           MOVE TX22N-NON-CORE-MMKT-AMT-SGN TO WS-SGN-VALUE(67).
+       2100-LOAD-SGN-TABLE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2200-VALIDATE-SGN-TABLE                                  *
+      *     FLAGS ANY SIGN BYTE THAT IS NOT '+' OR '-' AND WRITES *
+      *     AN EXCEPTION LINE NAMING THE OFFENDING FIELD.         *
+      *-----------------------------------------------------------*
+       2200-VALIDATE-SGN-TABLE.
+           IF WS-SGN-VALUE(WS-SGN-IDX) NOT = '+'
+           AND WS-SGN-VALUE(WS-SGN-IDX) NOT = '-'
+               ADD 1 TO WS-INVALID-FIELDS
+               ADD 1 TO WS-BAD-SGN-COUNT
+               PERFORM 2900-WRITE-EXCEPTION
+                   THRU 2900-WRITE-EXCEPTION-EXIT
+           END-IF.
+       2200-VALIDATE-SGN-TABLE-EXIT.
+           EXIT.
+
+       2900-WRITE-EXCEPTION.
+           IF WS-LINE-COUNT >= 55
+               PERFORM 4100-NEW-PAGE
+                   THRU 4100-NEW-PAGE-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE TX22N-ACCOUNT-NUMBER OF ACCTBAL-FILE TO WS-D-ACCT.
+           MOVE WS-SGN-NAME(WS-SGN-IDX)               TO WS-D-FIELD.
+           MOVE WS-SGN-VALUE(WS-SGN-IDX)               TO WS-D-VALUE.
+
+           WRITE EDITRPT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       2900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4100-NEW-PAGE                                            *
+      *-----------------------------------------------------------*
+       4100-NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE.
+           IF WS-PAGE-COUNT > 1
+               WRITE EDITRPT-LINE FROM WS-REPORT-TITLE
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE EDITRPT-LINE FROM WS-REPORT-TITLE
+           END-IF.
+           MOVE SPACES TO EDITRPT-LINE.
+           WRITE EDITRPT-LINE AFTER ADVANCING 1 LINE.
+           WRITE EDITRPT-LINE FROM WS-COLUMN-HEADING-1
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EDITRPT-LINE.
+           WRITE EDITRPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+       4100-NEW-PAGE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               MOVE SPACES TO EDITRPT-LINE
+               WRITE EDITRPT-LINE AFTER ADVANCING 2 LINES
+               MOVE WS-READS    TO WS-T-READS
+               WRITE EDITRPT-LINE FROM WS-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE WS-GOOD-COUNT TO WS-T-GOOD
+               WRITE EDITRPT-LINE FROM WS-TOTAL-LINE-2
+                   AFTER ADVANCING 1 LINE
+               MOVE WS-QUAR-COUNT TO WS-T-QUAR
+               WRITE EDITRPT-LINE FROM WS-TOTAL-LINE-3
+                   AFTER ADVANCING 1 LINE
+               MOVE WS-BAD-SGN-COUNT TO WS-T-BADSGN
+               WRITE EDITRPT-LINE FROM WS-TOTAL-LINE-4
+                   AFTER ADVANCING 1 LINE
+
+               CLOSE ACCTBAL-FILE
+               CLOSE ACCTBALG-FILE
+               CLOSE ACCTBALQ-FILE
+               CLOSE EDITRPT-FILE
+           END-IF.
+
+           DISPLAY 'ACBLEDIT - RECORDS READ         : ' WS-READS.
+           DISPLAY 'ACBLEDIT - RECORDS PASSED       : ' WS-GOOD-COUNT.
+           DISPLAY 'ACBLEDIT - RECORDS QUARANTINED  : ' WS-QUAR-COUNT.
+           DISPLAY 'ACBLEDIT - BAD SIGN BYTES FOUND: ' WS-BAD-SGN-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
