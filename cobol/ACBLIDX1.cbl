@@ -0,0 +1,150 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBLIDX1                                         *
+      *                                                                *
+      *  BUILDS THE SAME-DAY INDEXED ACCTBAL LOOKUP FILE               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBLIDX1.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0004                            *
+      *            INITIAL INSTALLATION - REBUILDS ACCTIDX, A          *
+      *            SAME-DAY INDEXED COPY OF ACCTBAL FILE01-12 KEYED    *
+      *            BY TX22N-ACCOUNT-NUMBER, FOR CSR LOOKUP TOOLS.      *
+      * 08/08/26   D MORENO          DM0013                            *
+      *            CHANGED ACCTIDX-FILE TO ACCESS MODE RANDOM. THE     *
+      *            FILE01-12 CONCATENATION IS NOT IN ACCOUNT-NUMBER    *
+      *            SEQUENCE, SO SEQUENTIAL OUTPUT WAS RAISING A        *
+      *            SEQUENCE-ERROR STATUS THAT THE INVALID KEY          *
+      *            HANDLER WAS MISTAKENLY COUNTING AS A DUPLICATE.     *
+      * 08/08/26   D MORENO          DM0014                            *
+      *            ADDED A WS-INIT-OK-SW GUARD AROUND THE 9000-        *
+      *            TERMINATE CLOSE STATEMENTS SO A FAILED ACCTIDX      *
+      *            OPEN NO LONGER LEAVES AN UNOPENED FILE CLOSED.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT ACCTIDX-FILE     ASSIGN TO ACCTIDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TX22N-ACCOUNT-NUMBER OF ACCTIDX-FILE
+               FILE STATUS IS WS-ACCTIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  ACCTIDX-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY "Mockedcopy.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-ACCTIDX-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-LOADED                   PIC 9(07)  VALUE ZERO COMP.
+       77  WS-DUPLICATES               PIC 9(07)  VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-LOAD-INDEX
+               THRU 2000-LOAD-INDEX-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBLIDX1 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ACCTIDX-FILE.
+           IF WS-ACCTIDX-STATUS NOT = '00'
+               DISPLAY 'ACBLIDX1 - OPEN FAILED - ACCTIDX '
+                       WS-ACCTIDX-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-INIT-OK-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-LOAD-INDEX                                          *
+      *     READS A TX22N-BALANCE-RCD AND WRITES IT TO THE        *
+      *     INDEXED LOOKUP FILE BY ACCOUNT NUMBER.                *
+      *-----------------------------------------------------------*
+       2000-LOAD-INDEX.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2000-LOAD-INDEX-EXIT
+           END-READ.
+           ADD 1 TO WS-READS.
+
+           MOVE TX22N-BALANCE-RCD OF ACCTBAL-FILE
+               TO TX22N-BALANCE-RCD OF ACCTIDX-FILE.
+           WRITE TX22N-BALANCE-RCD OF ACCTIDX-FILE
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATES
+                   DISPLAY 'ACBLIDX1 - DUPLICATE ACCOUNT '
+                           TX22N-ACCOUNT-NUMBER OF ACCTIDX-FILE
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED
+           END-WRITE.
+       2000-LOAD-INDEX-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               CLOSE ACCTBAL-FILE
+               CLOSE ACCTIDX-FILE
+           END-IF.
+           DISPLAY 'ACBLIDX1 - ACCTBAL RECORDS READ  : ' WS-READS.
+           DISPLAY 'ACBLIDX1 - ACCTIDX RECORDS LOADED: ' WS-LOADED.
+           DISPLAY 'ACBLIDX1 - DUPLICATE ACCOUNT NOS  : '
+                   WS-DUPLICATES.
+       9000-TERMINATE-EXIT.
+           EXIT.
