@@ -0,0 +1,323 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : MGCALL00                                         *
+      *                                                                *
+      *  DAILY MARGIN-CALL EXCEPTION REPORT                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MGCALL00.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0001                            *
+      *            INITIAL INSTALLATION - READS ACCTBAL FILE01-12,     *
+      *            LISTS ACCOUNTS WITH A NEGATIVE FEDCALL-SMA,         *
+      *            HOUSECALL-SURP, NYSECALL-SURP OR MIN-EQUITY-CALL,   *
+      *            SORTED BY SUPER BRANCH.                             *
+      * 08/08/26   D MORENO          DM0021                            *
+      *            MOVE 'N' TO WS-EOF-SW WAS THE FIRST STATEMENT       *
+      *            INSIDE 4200-RETURN-SORTED, SO IT NEVER RAN BEFORE   *
+      *            THE "PERFORM ... UNTIL WS-EOF" TESTED THE SWITCH    *
+      *            LEFT OVER FROM 3000-SELECT-EXCEPTIONS, AND THE      *
+      *            REPORT BODY WAS ALWAYS EMPTY. MOVED THE RESET TO    *
+      *            4000-WRITE-REPORT, AHEAD OF THE PERFORM. ALSO       *
+      *            ADDED A WS-MARGRPT-STATUS CHECK AFTER OPEN OUTPUT   *
+      *            MARGCALL-RPT SO A FAILED OPEN SKIPS THE REPORT      *
+      *            BODY AND THE CLOSE INSTEAD OF WRITING TO IT.        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       SPECIAL-NAMES.
+           C01 IS TO-TOP-OF-PAGE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT MARGIN-SORT-FILE ASSIGN TO SORTWK01
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MARGCALL-RPT    ASSIGN TO MARGRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MARGRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       SD  MARGIN-SORT-FILE.
+       01  SORT-RECORD.
+           05  SRT-SUPER-BRH           PIC X(03).
+           05  SRT-ACCOUNT-NUMBER      PIC X(09).
+           05  SRT-FEDCALL-SMA-SGN     PIC X.
+           05  SRT-FEDCALL-SMA         PIC 9(15)V99.
+           05  SRT-HOUSECALL-SURP-SGN  PIC X.
+           05  SRT-HOUSECALL-SURP      PIC 9(15)V99.
+           05  SRT-NYSECALL-SURP-SGN   PIC X.
+           05  SRT-NYSECALL-SURP       PIC 9(15)V99.
+           05  SRT-MIN-EQUITY-CALL-SGN PIC X.
+           05  SRT-MIN-EQUITY-CALL     PIC 9(15)V99.
+
+       FD  MARGCALL-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  MARGCALL-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-MARGRPT-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-EXCEPTIONS               PIC 9(07)  VALUE ZERO COMP.
+       77  WS-LINE-COUNT               PIC 9(03)  VALUE ZERO COMP.
+       77  WS-PAGE-COUNT               PIC 9(05)  VALUE ZERO COMP.
+       77  WS-LAST-BRH                 PIC X(03)  VALUE SPACES.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER                  PIC X(40)
+               VALUE 'DAILY MARGIN-CALL EXCEPTION REPORT'.
+           05  FILLER                  PIC X(10) VALUE 'PAGE '.
+           05  WS-TITLE-PAGE           PIC ZZZZ9.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER                  PIC X(12) VALUE 'SUPER-BRH'.
+           05  FILLER                  PIC X(14) VALUE 'ACCOUNT-NUM'.
+           05  FILLER                  PIC X(14) VALUE 'FEDCALL-SMA'.
+           05  FILLER                  PIC X(16) VALUE 'HOUSECALL-SURP'.
+           05  FILLER                  PIC X(16) VALUE 'NYSECALL-SURP'.
+           05  FILLER                  PIC X(16) VALUE 'MIN-EQ-CALL'.
+
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-BRH                PIC X(05).
+           05  WS-D-ACCT               PIC X(12).
+           05  WS-D-FEDCALL            PIC -(14)9.99.
+           05  FILLER                  PIC X(02).
+           05  WS-D-HOUSECALL          PIC -(14)9.99.
+           05  FILLER                  PIC X(02).
+           05  WS-D-NYSECALL           PIC -(14)9.99.
+           05  FILLER                  PIC X(02).
+           05  WS-D-MINEQUITY          PIC -(14)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER            PIC X(18) VALUE 'TOTAL EXCEPTIONS:'.
+           05  WS-T-EXCEPTIONS   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-SORT-EXCEPTIONS
+               THRU 2000-SORT-EXCEPTIONS-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-READS.
+           MOVE ZERO TO WS-EXCEPTIONS.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-SORT-EXCEPTIONS                                     *
+      *     SORTS QUALIFYING ACCOUNTS INTO SUPER-BRH SEQUENCE      *
+      *     AND WRITES THE FORMATTED REPORT.                      *
+      *-----------------------------------------------------------*
+       2000-SORT-EXCEPTIONS.
+           SORT MARGIN-SORT-FILE
+               ON ASCENDING KEY SRT-SUPER-BRH
+                                SRT-ACCOUNT-NUMBER
+               INPUT PROCEDURE  3000-SELECT-EXCEPTIONS
+                            THRU 3000-SELECT-EXCEPTIONS-EXIT
+               OUTPUT PROCEDURE 4000-WRITE-REPORT
+                            THRU 4000-WRITE-REPORT-EXIT.
+       2000-SORT-EXCEPTIONS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-SELECT-EXCEPTIONS                                   *
+      *     READS ACCTBAL FILE01-12 AND RELEASES ANY RECORD WITH  *
+      *     A NEGATIVE FEDCALL-SMA, HOUSECALL-SURP, NYSECALL-SURP *
+      *     OR MIN-EQUITY-CALL TO THE SORT FILE.                  *
+      *-----------------------------------------------------------*
+       3000-SELECT-EXCEPTIONS.
+           OPEN INPUT ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'MGCALL00 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               GO TO 3000-SELECT-EXCEPTIONS-EXIT
+           END-IF.
+
+           PERFORM 3100-READ-ACCTBAL
+               THRU 3100-READ-ACCTBAL-EXIT.
+           PERFORM 3200-RELEASE-EXCEPTION
+               THRU 3200-RELEASE-EXCEPTION-EXIT
+               UNTIL WS-EOF.
+
+           CLOSE ACCTBAL-FILE.
+       3000-SELECT-EXCEPTIONS-EXIT.
+           EXIT.
+
+       3100-READ-ACCTBAL.
+           READ ACCTBAL-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READS
+           END-READ.
+       3100-READ-ACCTBAL-EXIT.
+           EXIT.
+
+       3200-RELEASE-EXCEPTION.
+           IF  TX22N-FEDCALL-SMA-SGN     = '-'
+           OR  TX22N-HOUSECALL-SURP-SGN  = '-'
+           OR  TX22N-NYSECALL-SURP-SGN   = '-'
+           OR  TX22N-MIN-EQUITY-CALL-SGN = '-'
+               ADD 1 TO WS-EXCEPTIONS
+               MOVE TX22N-SUPER-BRH          TO SRT-SUPER-BRH
+               MOVE TX22N-ACCOUNT-NUMBER     TO SRT-ACCOUNT-NUMBER
+               MOVE TX22N-FEDCALL-SMA-SGN    TO SRT-FEDCALL-SMA-SGN
+               MOVE TX22N-FEDCALL-SMA        TO SRT-FEDCALL-SMA
+               MOVE TX22N-HOUSECALL-SURP-SGN TO SRT-HOUSECALL-SURP-SGN
+               MOVE TX22N-HOUSECALL-SURP     TO SRT-HOUSECALL-SURP
+               MOVE TX22N-NYSECALL-SURP-SGN  TO SRT-NYSECALL-SURP-SGN
+               MOVE TX22N-NYSECALL-SURP      TO SRT-NYSECALL-SURP
+               MOVE TX22N-MIN-EQUITY-CALL-SGN
+                                             TO SRT-MIN-EQUITY-CALL-SGN
+               MOVE TX22N-MIN-EQUITY-CALL    TO SRT-MIN-EQUITY-CALL
+               RELEASE SORT-RECORD
+           END-IF.
+           PERFORM 3100-READ-ACCTBAL
+               THRU 3100-READ-ACCTBAL-EXIT.
+       3200-RELEASE-EXCEPTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-WRITE-REPORT                                        *
+      *     RETURNS SORTED EXCEPTIONS AND FORMATS THE REPORT.     *
+      *-----------------------------------------------------------*
+       4000-WRITE-REPORT.
+           OPEN OUTPUT MARGCALL-RPT.
+           IF WS-MARGRPT-STATUS NOT = '00'
+               DISPLAY 'MGCALL00 - OPEN FAILED - MARGRPT '
+                       WS-MARGRPT-STATUS
+               GO TO 4000-WRITE-REPORT-EXIT
+           END-IF.
+
+           PERFORM 4100-NEW-PAGE
+               THRU 4100-NEW-PAGE-EXIT.
+
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 4200-RETURN-SORTED
+               THRU 4200-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 4900-WRITE-TOTALS
+               THRU 4900-WRITE-TOTALS-EXIT.
+
+           CLOSE MARGCALL-RPT.
+       4000-WRITE-REPORT-EXIT.
+           EXIT.
+
+       4100-NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE.
+           IF WS-PAGE-COUNT > 1
+               WRITE MARGCALL-LINE FROM WS-REPORT-TITLE
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE MARGCALL-LINE FROM WS-REPORT-TITLE
+           END-IF.
+           MOVE SPACES TO MARGCALL-LINE.
+           WRITE MARGCALL-LINE AFTER ADVANCING 1 LINE.
+           WRITE MARGCALL-LINE FROM WS-COLUMN-HEADING-1
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO MARGCALL-LINE.
+           WRITE MARGCALL-LINE AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+       4100-NEW-PAGE-EXIT.
+           EXIT.
+
+       4200-RETURN-SORTED.
+           RETURN MARGIN-SORT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 4200-RETURN-SORTED-EXIT
+           END-RETURN.
+
+           IF WS-LINE-COUNT >= 55
+               PERFORM 4100-NEW-PAGE
+                   THRU 4100-NEW-PAGE-EXIT
+           END-IF.
+
+           MOVE SPACES          TO WS-DETAIL-LINE.
+           MOVE SRT-SUPER-BRH   TO WS-D-BRH.
+           MOVE SRT-ACCOUNT-NUMBER TO WS-D-ACCT.
+           IF SRT-FEDCALL-SMA-SGN = '-'
+               COMPUTE WS-D-FEDCALL = 0 - SRT-FEDCALL-SMA
+           ELSE
+               MOVE SRT-FEDCALL-SMA TO WS-D-FEDCALL
+           END-IF.
+           IF SRT-HOUSECALL-SURP-SGN = '-'
+               COMPUTE WS-D-HOUSECALL = 0 - SRT-HOUSECALL-SURP
+           ELSE
+               MOVE SRT-HOUSECALL-SURP TO WS-D-HOUSECALL
+           END-IF.
+           IF SRT-NYSECALL-SURP-SGN = '-'
+               COMPUTE WS-D-NYSECALL = 0 - SRT-NYSECALL-SURP
+           ELSE
+               MOVE SRT-NYSECALL-SURP TO WS-D-NYSECALL
+           END-IF.
+           IF SRT-MIN-EQUITY-CALL-SGN = '-'
+               COMPUTE WS-D-MINEQUITY = 0 - SRT-MIN-EQUITY-CALL
+           ELSE
+               MOVE SRT-MIN-EQUITY-CALL TO WS-D-MINEQUITY
+           END-IF.
+
+           WRITE MARGCALL-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       4200-RETURN-SORTED-EXIT.
+           EXIT.
+
+       4900-WRITE-TOTALS.
+           MOVE SPACES TO MARGCALL-LINE.
+           WRITE MARGCALL-LINE AFTER ADVANCING 2 LINES.
+           MOVE WS-EXCEPTIONS TO WS-T-EXCEPTIONS.
+           WRITE MARGCALL-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+       4900-WRITE-TOTALS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'MGCALL00 - ACCTBAL RECORDS READ    : ' WS-READS.
+           DISPLAY 'MGCALL00 - MARGIN-CALL EXCEPTIONS   : '
+               WS-EXCEPTIONS.
+       9000-TERMINATE-EXIT.
+           EXIT.
