@@ -0,0 +1,140 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ACBLARC1                                         *
+      *                                                                *
+      *  DAILY GDG-STYLE ARCHIVE OF TX22N-BALANCE-RCD                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBLARC1.
+       AUTHOR.        D MORENO.
+       INSTALLATION.  FBSIT DATA CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *===============================================================*
+      *                        @REVISIONS@                            *
+      *-----------------------------------------------------------*
+      * MM/DD/YY   PROGRAMMER NAME                                     *
+      * --------   ---------------                                     *
+      * 08/08/26   D MORENO          DM0005                            *
+      *            INITIAL INSTALLATION - WRITES ONE ARCHIVE RECORD    *
+      *            PER ACCOUNT, KEYED BY ACCOUNT NUMBER AND RUN DATE,  *
+      *            TO THE NEXT GENERATION OF THE ACCTBAL ARCHIVE GDG   *
+      *            SO NET WORTH AND BUYING POWER CAN BE TRENDED.       *
+      * 08/08/26   D MORENO          DM0015                            *
+      *            ADDED A WS-INIT-OK-SW GUARD AROUND THE 9000-        *
+      *            TERMINATE CLOSE STATEMENTS SO A FAILED ARCHIVE      *
+      *            OPEN NO LONGER LEAVES AN UNOPENED FILE CLOSED.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-3090.
+       OBJECT-COMPUTER.   IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTBAL-FILE     ASSIGN TO ACCTBAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCTBAL-STATUS.
+
+           SELECT ARCHIVE-FILE     ASSIGN TO ARCHIVE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTBAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "Mockedcopy.cpy".
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY "ARCHREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-ACCTBAL-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-ARCHIVE-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-INIT-OK-SW               PIC X(01)  VALUE 'N'.
+           88  WS-INIT-OK              VALUE 'Y'.
+       77  WS-TODAY                    PIC 9(08)  VALUE ZERO.
+       77  WS-READS                    PIC 9(07)  VALUE ZERO COMP.
+       77  WS-ARCHIVED                 PIC 9(07)  VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-ARCHIVE-ACCOUNT
+               THRU 2000-ARCHIVE-ACCOUNT-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           OPEN INPUT  ACCTBAL-FILE.
+           IF WS-ACCTBAL-STATUS NOT = '00'
+               DISPLAY 'ACBLARC1 - OPEN FAILED - ACCTBAL '
+                       WS-ACCTBAL-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF WS-ARCHIVE-STATUS NOT = '00'
+               DISPLAY 'ACBLARC1 - OPEN FAILED - ARCHIVE '
+                       WS-ARCHIVE-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-INIT-OK-SW
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-ARCHIVE-ACCOUNT                                     *
+      *     WRITES ONE SNAPSHOT RECORD PER ACCOUNT, KEYED BY      *
+      *     ACCOUNT NUMBER AND TODAY'S RUN DATE.                  *
+      *-----------------------------------------------------------*
+       2000-ARCHIVE-ACCOUNT.
+           READ ACCTBAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2000-ARCHIVE-ACCOUNT-EXIT
+           END-READ.
+           ADD 1 TO WS-READS.
+
+           MOVE WS-TODAY                         TO ARCH-SNAPSHOT-DATE.
+           MOVE TX22N-ACCOUNT-NUMBER              TO ARCH-ACCOUNT-NUMBER.
+           MOVE TX22N-BALANCE-RCD OF ACCTBAL-FILE TO ARCH-BALANCE-RCD.
+
+           WRITE ARCH-RECORD.
+           ADD 1 TO WS-ARCHIVED.
+       2000-ARCHIVE-ACCOUNT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-INIT-OK
+               CLOSE ACCTBAL-FILE
+               CLOSE ARCHIVE-FILE
+           END-IF.
+           DISPLAY 'ACBLARC1 - ACCTBAL RECORDS READ   : ' WS-READS.
+           DISPLAY 'ACBLARC1 - ARCHIVE RECORDS WRITTEN: ' WS-ARCHIVED.
+       9000-TERMINATE-EXIT.
+           EXIT.
